@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Name : MultiplyRange.cbl
+      * Author: RayanPonsolle
+      * Runs multiply.cbl's single-number table logic across an
+      * operator-supplied range of NB1 values and prints one
+      * consolidated reference report, one table after another with
+      * headers, for the factors binder kept at the desk.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultiplyRange.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 NB1-FROM PIC 9(2).
+       01 NB1-TO PIC 9(2).
+       01 NB1 PIC 9(2).
+       01 I PIC 9(2).
+       01 RESULT PIC Z9(3).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Table de 1er nombre (debut) : ".
+           ACCEPT NB1-FROM.
+           DISPLAY "Table de dernier nombre (fin) : ".
+           ACCEPT NB1-TO.
+
+           PERFORM VARYING NB1 FROM NB1-FROM BY 1
+                   UNTIL NB1 > NB1-TO
+               PERFORM PRINT-TABLE
+           END-PERFORM.
+           STOP RUN.
+
+       PRINT-TABLE.
+           DISPLAY "--------------------------".
+           DISPLAY "TABLE DE " NB1.
+           DISPLAY "--------------------------".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+               COMPUTE RESULT = NB1 * I
+               DISPLAY NB1 " X " I " = " RESULT
+           END-PERFORM.
