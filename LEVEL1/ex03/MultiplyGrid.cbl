@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Name : MultiplyGrid.cbl
+      * Author: RayanPonsolle
+      * Prints the full 1-12 by 1-12 multiplication grid with row and
+      * column headers, suitable for printing and handing out, instead
+      * of rerunning multiply.cbl's single-column loop twelve times.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultiplyGrid.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ROW-NB PIC 9(2).
+       01 COL-NB PIC 9(2).
+       01 CELL-RESULT PIC 9(3).
+       01 WS-HEADER-LINE PIC X(96).
+       01 WS-DETAIL-LINE PIC X(96).
+       01 WS-CELL PIC ZZZ9.
+       01 WS-LABEL PIC ZZ9.
+       01 WS-POS PIC 9(4).
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM PRINT-HEADER.
+           PERFORM VARYING ROW-NB FROM 1 BY 1 UNTIL ROW-NB > 12
+               PERFORM PRINT-ROW
+           END-PERFORM.
+           STOP RUN.
+
+       PRINT-HEADER.
+           MOVE SPACES TO WS-HEADER-LINE.
+           MOVE "   X" TO WS-HEADER-LINE(1:4).
+           MOVE 5 TO WS-POS.
+           PERFORM VARYING COL-NB FROM 1 BY 1 UNTIL COL-NB > 12
+               MOVE COL-NB TO WS-LABEL
+               MOVE WS-LABEL TO WS-HEADER-LINE(WS-POS:4)
+               ADD 4 TO WS-POS
+           END-PERFORM.
+           DISPLAY WS-HEADER-LINE.
+           DISPLAY "----------------------------------------------".
+
+       PRINT-ROW.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE ROW-NB TO WS-LABEL
+           MOVE WS-LABEL TO WS-DETAIL-LINE(1:4).
+           MOVE 5 TO WS-POS.
+           PERFORM VARYING COL-NB FROM 1 BY 1 UNTIL COL-NB > 12
+               COMPUTE CELL-RESULT = ROW-NB * COL-NB
+               MOVE CELL-RESULT TO WS-CELL
+               MOVE WS-CELL TO WS-DETAIL-LINE(WS-POS:4)
+               ADD 4 TO WS-POS
+           END-PERFORM.
+           DISPLAY WS-DETAIL-LINE.
