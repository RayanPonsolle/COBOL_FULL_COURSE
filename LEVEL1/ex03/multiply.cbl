@@ -17,4 +17,7 @@
            COMPUTE RESULT = NB1 * I
            DISPLAY RESULT
            END-PERFORM.
-           STOP RUN.
+           IF NB1 = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
