@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Name : Menu.cbl
+      * Author: RayanPonsolle
+      * Single front-end menu CALLing Add.cbl, even.cbl, multiply.cbl,
+      * and swap.cbl as subprograms from one running session, so the
+      * desk doesn't need a cheat sheet of which .cbl does what.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC X.
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM UNTIL WS-CHOICE = "5"
+               PERFORM PRINT-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN "1"
+                       CALL "Adding-pgm"
+                   WHEN "2"
+                       CALL "even"
+                   WHEN "3"
+                       CALL "multiply-pgm"
+                   WHEN "4"
+                       CALL "swap-pgm"
+                   WHEN "5"
+                       DISPLAY "AU REVOIR."
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE."
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       PRINT-MENU.
+           DISPLAY "==========================".
+           DISPLAY "1. ADDITION".
+           DISPLAY "2. PAIR OU IMPAIR".
+           DISPLAY "3. TABLE DE MULTIPLICATION".
+           DISPLAY "4. ECHANGER DEUX NOMBRES".
+           DISPLAY "5. QUITTER".
+           DISPLAY "==========================".
+           DISPLAY "Votre choix : ".
