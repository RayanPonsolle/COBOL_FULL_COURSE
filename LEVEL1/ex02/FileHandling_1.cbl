@@ -8,29 +8,95 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATA_FILE ASSIGN TO "data.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT PRINT_FILE ASSIGN TO WS-PRINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRINT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD DATA_FILE.
-       01 FLINES PIC X(100).
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
+
+       FD  PRINT_FILE.
+       01  PRINT-LINE PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 FILE-END PIC 9 VALUE 1.
+       01 WS-DATA-FILE-STATUS PIC XX.
+       01 WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01 WS-PRINT-FILENAME PIC X(60) VALUE "filehandling.prt".
+       01 WS-PRINT-FILE-STATUS PIC XX.
+       01 WS-DISPLAY-COUNT PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "PRINT_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PRINT-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-PRINT-FILENAME = SPACES
+               MOVE "filehandling.prt" TO WS-PRINT-FILENAME
+           END-IF.
+
            OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PRINT_FILE.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-PRINT-FILENAME
+                   " - STATUS " WS-PRINT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               STOP RUN
+           END-IF.
 
            PERFORM UNTIL FILE-END = 0
                READ DATA_FILE
                    AT END
                        MOVE 0 TO FILE-END
                    NOT AT END
-                       DISPLAY FLINES
+                       IF WS-DATA-FILE-STATUS NOT = "00"
+                           DISPLAY "ERREUR LECTURE " WS-DATA-FILENAME
+                               " - STATUS " WS-DATA-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 0 TO FILE-END
+                       ELSE
+                           IF TR-KEY NOT = "**TRAILER**"
+                               MOVE SPACES TO PRINT-LINE
+                               STRING NOM " " AGE " " VILLE
+                                   DELIMITED BY SIZE INTO PRINT-LINE
+                               WRITE PRINT-LINE
+                               ADD 1 TO WS-DISPLAY-COUNT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE DATA_FILE.
+           CLOSE PRINT_FILE.
+           IF WS-DISPLAY-COUNT = 0 AND RETURN-CODE = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
