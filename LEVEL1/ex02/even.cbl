@@ -1,21 +1,97 @@
       ******************************************************************
       * Name : even.cbl
       * Author: RayanPonsolle
+      * Interactive mode classifies one number entered at the console.
+      * Batch mode reads "numbers.txt" (one PIC 99 value per line) and
+      * classifies the whole extract, printing an EVEN/ODD summary.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. even.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER_FILE ASSIGN TO "numbers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NUMBER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMBER_FILE.
+       01  NUMBER_RECORD PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 NB1 PIC 99.
        01 RESULT PIC 99.
+       01 MODE-REPONSE PIC X.
+       01 WS-NUMBER-FILE-STATUS PIC XX.
+       01 WS-FILE-END PIC 9 VALUE 0.
+       01 WS-EVEN-COUNT PIC 9(6) VALUE 0.
+       01 WS-ODD-COUNT PIC 9(6) VALUE 0.
+       01 WS-NB1-INPUT PIC X(3).
+       01 WS-NB1-OK PIC X VALUE "N".
+           88 NB1-IS-VALID VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT NB1.
+           DISPLAY "Mode interactif ou fichier ? (I/B)".
+           ACCEPT MODE-REPONSE.
+           IF MODE-REPONSE = "B" OR MODE-REPONSE = "b"
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
+           GOBACK.
+
+       INTERACTIVE-MODE.
+           MOVE "N" TO WS-NB1-OK.
+           PERFORM UNTIL NB1-IS-VALID
+               DISPLAY "Entrez un nombre (0-99) : "
+               ACCEPT WS-NB1-INPUT
+               IF WS-NB1-INPUT IS NUMERIC
+                       AND FUNCTION NUMVAL(WS-NB1-INPUT) >= 0
+                       AND FUNCTION NUMVAL(WS-NB1-INPUT) <= 99
+                   MOVE FUNCTION NUMVAL(WS-NB1-INPUT) TO NB1
+                   MOVE "Y" TO WS-NB1-OK
+               ELSE
+                   DISPLAY "VALEUR INVALIDE, ENTREZ UN NOMBRE POSITIF."
+               END-IF
+           END-PERFORM.
+           PERFORM CLASSIFY-NB1.
+
+       BATCH-MODE.
+           OPEN INPUT NUMBER_FILE.
+           IF WS-NUMBER-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE numbers.txt - STATUS "
+                   WS-NUMBER-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-FILE-END = 1
+               READ NUMBER_FILE
+                   AT END
+                       MOVE 1 TO WS-FILE-END
+                   NOT AT END
+                       MOVE NUMBER_RECORD TO NB1
+                       PERFORM CLASSIFY-NB1
+               END-READ
+           END-PERFORM.
+           CLOSE NUMBER_FILE.
+
+           DISPLAY "--------------------------".
+           DISPLAY "TOTAL EVEN : " WS-EVEN-COUNT.
+           DISPLAY "TOTAL ODD  : " WS-ODD-COUNT.
+           IF WS-EVEN-COUNT = 0 AND WS-ODD-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       CLASSIFY-NB1.
            COMPUTE RESULT = FUNCTION MOD(NB1, 2).
            IF RESULT = 0 THEN
                DISPLAY "EVEN"
+               ADD 1 TO WS-EVEN-COUNT
            ELSE
                DISPLAY "ODD"
+               ADD 1 TO WS-ODD-COUNT
            END-IF.
-           STOP RUN.
