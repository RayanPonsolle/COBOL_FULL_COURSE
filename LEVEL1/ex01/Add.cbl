@@ -9,13 +9,51 @@
        WORKING-STORAGE SECTION.
        01 NB1 PIC 99.
        01 NB2 PIC 99.
-       01 RESULT PIC 99.
+       01 RESULT PIC 999.
+       01 WS-NB1-INPUT PIC X(3).
+       01 WS-NB2-INPUT PIC X(3).
+       01 WS-NB-OK PIC X VALUE "N".
+           88 NB-IS-VALID VALUE "Y".
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT NB1.
-           ACCEPT NB2.
-           ADD NB1 TO NB2 GIVING RESULT.
+           MOVE "N" TO WS-NB-OK.
+           PERFORM UNTIL NB-IS-VALID
+               DISPLAY "Entrez le premier nombre (0-99) : "
+               ACCEPT WS-NB1-INPUT
+               IF WS-NB1-INPUT IS NUMERIC
+                       AND FUNCTION NUMVAL(WS-NB1-INPUT) >= 0
+                       AND FUNCTION NUMVAL(WS-NB1-INPUT) <= 99
+                   MOVE FUNCTION NUMVAL(WS-NB1-INPUT) TO NB1
+                   MOVE "Y" TO WS-NB-OK
+               ELSE
+                   DISPLAY "VALEUR INVALIDE, ENTREZ UN NOMBRE POSITIF."
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-NB-OK.
+           PERFORM UNTIL NB-IS-VALID
+               DISPLAY "Entrez le second nombre (0-99) : "
+               ACCEPT WS-NB2-INPUT
+               IF WS-NB2-INPUT IS NUMERIC
+                       AND FUNCTION NUMVAL(WS-NB2-INPUT) >= 0
+                       AND FUNCTION NUMVAL(WS-NB2-INPUT) <= 99
+                   MOVE FUNCTION NUMVAL(WS-NB2-INPUT) TO NB2
+                   MOVE "Y" TO WS-NB-OK
+               ELSE
+                   DISPLAY "VALEUR INVALIDE, ENTREZ UN NOMBRE POSITIF."
+               END-IF
+           END-PERFORM.
+
+           ADD NB1 TO NB2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERREUR : DEPASSEMENT DE CAPACITE"
+                   MOVE 8 TO RETURN-CODE
+           END-ADD.
            DISPLAY "RESULT WITH ADD : ", RESULT.
-           COMPUTE RESULT = NB1 + NB2.
+           COMPUTE RESULT = NB1 + NB2
+               ON SIZE ERROR
+                   DISPLAY "ERREUR : DEPASSEMENT DE CAPACITE"
+                   MOVE 8 TO RETURN-CODE
+           END-COMPUTE.
            DISPLAY "RESULT WITH COMPUTE : ", RESULT.
-           STOP RUN.
+           GOBACK.
