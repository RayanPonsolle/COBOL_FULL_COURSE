@@ -7,14 +7,21 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 NB1 PIC 9(2) VALUE 2.
-       01 NB2 PIC 9(2) VALUE 4.
+       01 NB1 PIC 9(2).
+       01 NB2 PIC 9(2).
        01 TEMP PIC 9(2).
        PROCEDURE DIVISION.
        MAIN.
+           DISPLAY "Entrez le premier nombre : ".
+           ACCEPT NB1.
+           DISPLAY "Entrez le second nombre : ".
+           ACCEPT NB2.
            MOVE NB2 TO TEMP.
            MOVE NB1 TO NB2.
            MOVE TEMP TO NB1.
            DISPLAY NB1.
            DISPLAY NB2.
-           STOP RUN.
+           IF NB1 = NB2
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
