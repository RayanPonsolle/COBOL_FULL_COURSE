@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Name : EulerScorecard.cbl
+      * Author: RayanPonsolle
+      * Runs the Project Euler batch (sum of multiples of two divisors
+      * below a limit, from main.cbl; sum of even Fibonacci terms below
+      * a limit, from fibo.cbl; difference between the sum of the
+      * squares and the square of the sum of the first N naturals) and
+      * prints a single labeled report (problem number, short
+      * description, answer) instead of numbers scrolling by unlabeled
+      * on the console.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EulerScorecard.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LIMIT PIC 9(4).
+       01  WS-DIVISOR-1 PIC 9(4).
+       01  WS-DIVISOR-2 PIC 9(4).
+       01  WS-FIBO-LIMIT PIC 9(10).
+       01  I PIC 9(4).
+       01  R1 PIC 9(4).
+       01  R2 PIC 9(4).
+       01  WS-MULTIPLES-SUM PIC 9(6) VALUE 0.
+       01  A PIC 9(10) VALUE 1.
+       01  B PIC 9(10) VALUE 2.
+       01  TEMP PIC 9(10) VALUE 0.
+       01  WS-FIBO-SUM PIC 9(10) VALUE 0.
+       01  WS-SQDIFF-LIMIT PIC 9(4).
+       01  WS-SUM-OF-NB PIC 9(8) VALUE 0.
+       01  WS-SUM-OF-SQUARES PIC 9(10) VALUE 0.
+       01  WS-SQUARE-OF-SUM PIC 9(16) VALUE 0.
+       01  WS-SQUARE-DIFF PIC 9(16) VALUE 0.
+       01  WS-CALC-OVERFLOW PIC X VALUE "N".
+           88 WS-OVERFLOW-DETECTED VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Limite superieure (exclusive) : ".
+           ACCEPT WS-LIMIT.
+
+           PERFORM UNTIL WS-DIVISOR-1 NOT = 0
+               DISPLAY "Premier diviseur (non nul) : "
+               ACCEPT WS-DIVISOR-1
+               IF WS-DIVISOR-1 = 0
+                   DISPLAY "VALEUR INVALIDE, LE DIVISEUR NE PEUT "
+                       "PAS ETRE ZERO."
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL WS-DIVISOR-2 NOT = 0
+               DISPLAY "Second diviseur (non nul) : "
+               ACCEPT WS-DIVISOR-2
+               IF WS-DIVISOR-2 = 0
+                   DISPLAY "VALEUR INVALIDE, LE DIVISEUR NE PEUT "
+                       "PAS ETRE ZERO."
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Plafond de la suite de Fibonacci : ".
+           ACCEPT WS-FIBO-LIMIT.
+           DISPLAY "Plafond pour la difference des sommes de carres : ".
+           ACCEPT WS-SQDIFF-LIMIT.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I = WS-LIMIT OR WS-OVERFLOW-DETECTED
+               COMPUTE R1 = FUNCTION MOD(I, WS-DIVISOR-1)
+               COMPUTE R2 = FUNCTION MOD(I, WS-DIVISOR-2)
+               IF R1 = 0 OR R2 = 0
+                   COMPUTE WS-MULTIPLES-SUM = WS-MULTIPLES-SUM + I
+                       ON SIZE ERROR
+                           DISPLAY "ERREUR : DEPASSEMENT DE CAPACITE"
+                           MOVE 8 TO RETURN-CODE
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL B > WS-FIBO-LIMIT
+               IF FUNCTION MOD(B, 2) = 0
+                   COMPUTE WS-FIBO-SUM = WS-FIBO-SUM + B
+               END-IF
+               COMPUTE TEMP = A + B
+               MOVE B TO A
+               MOVE TEMP TO B
+           END-PERFORM.
+
+           MOVE "N" TO WS-CALC-OVERFLOW.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SQDIFF-LIMIT OR WS-OVERFLOW-DETECTED
+               COMPUTE WS-SUM-OF-NB = WS-SUM-OF-NB + I
+               COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES + I * I
+                   ON SIZE ERROR
+                       DISPLAY "ERREUR : DEPASSEMENT DE CAPACITE"
+                       MOVE 8 TO RETURN-CODE
+                       MOVE "Y" TO WS-CALC-OVERFLOW
+               END-COMPUTE
+           END-PERFORM.
+           COMPUTE WS-SQUARE-OF-SUM = WS-SUM-OF-NB * WS-SUM-OF-NB.
+           COMPUTE WS-SQUARE-DIFF =
+               WS-SQUARE-OF-SUM - WS-SUM-OF-SQUARES.
+
+           PERFORM PRINT-SCORECARD.
+           STOP RUN.
+
+       PRINT-SCORECARD.
+           DISPLAY "==================================================".
+           DISPLAY "PROJECT EULER - RAPPORT DE RESULTATS".
+           DISPLAY "==================================================".
+           DISPLAY "PROBLEME 1 : SOMME DES MULTIPLES DE " WS-DIVISOR-1
+               " OU " WS-DIVISOR-2 " EN-DESSOUS DE " WS-LIMIT.
+           DISPLAY "  REPONSE : " WS-MULTIPLES-SUM.
+           DISPLAY "PROBLEME 2 : SOMME DES TERMES DE FIBONACCI PAIRS "
+               "EN-DESSOUS DE " WS-FIBO-LIMIT.
+           DISPLAY "  REPONSE : " WS-FIBO-SUM.
+           DISPLAY "PROBLEME 3 : DIFFERENCE ENTRE LE CARRE DE LA SOMME "
+               "ET LA SOMME DES CARRES DES " WS-SQDIFF-LIMIT
+               " PREMIERS NOMBRES".
+           DISPLAY "  REPONSE : " WS-SQUARE-DIFF.
+           DISPLAY "==================================================".
