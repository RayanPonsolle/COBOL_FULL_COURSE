@@ -11,14 +11,49 @@
        01  R1 PIC 9(4).
        01  R2 PIC 9(4).
        01  RESULT PIC 9(6).
+       01  WS-LIMIT PIC 9(4).
+       01  WS-DIVISOR-1 PIC 9(4).
+       01  WS-DIVISOR-2 PIC 9(4).
+       01  WS-STOP-EARLY PIC X VALUE "N".
+           88 WS-STOP-NOW VALUE "Y".
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 1000
-               COMPUTE R1 = FUNCTION MOD(I, 3)
-               COMPUTE R2 = FUNCTION MOD(I, 5)
+           DISPLAY "Limite superieure (exclusive) : ".
+           ACCEPT WS-LIMIT.
+
+           PERFORM UNTIL WS-DIVISOR-1 NOT = 0
+               DISPLAY "Premier diviseur (non nul) : "
+               ACCEPT WS-DIVISOR-1
+               IF WS-DIVISOR-1 = 0
+                   DISPLAY "VALEUR INVALIDE, LE DIVISEUR NE PEUT "
+                       "PAS ETRE ZERO."
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL WS-DIVISOR-2 NOT = 0
+               DISPLAY "Second diviseur (non nul) : "
+               ACCEPT WS-DIVISOR-2
+               IF WS-DIVISOR-2 = 0
+                   DISPLAY "VALEUR INVALIDE, LE DIVISEUR NE PEUT "
+                       "PAS ETRE ZERO."
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I = WS-LIMIT OR WS-STOP-NOW
+               COMPUTE R1 = FUNCTION MOD(I, WS-DIVISOR-1)
+               COMPUTE R2 = FUNCTION MOD(I, WS-DIVISOR-2)
                IF R1 = 0 OR R2 = 0
-               COMPUTE RESULT = RESULT + I
+                   COMPUTE RESULT = RESULT + I
+                       ON SIZE ERROR
+                           DISPLAY "ERREUR : DEPASSEMENT DE CAPACITE"
+                           MOVE 8 TO RETURN-CODE
+                           MOVE "Y" TO WS-STOP-EARLY
+                   END-COMPUTE
                END-IF
-               END-PERFORM.
+           END-PERFORM.
            DISPLAY RESULT.
+           IF RESULT = 0 AND RETURN-CODE = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
