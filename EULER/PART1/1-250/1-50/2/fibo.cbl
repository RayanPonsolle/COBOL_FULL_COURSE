@@ -7,20 +7,26 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  A PIC 9(4) VALUE 2.
-       01  B PIC 9(4) VALUE 8.
+       01  A PIC 9(10) VALUE 1.
+       01  B PIC 9(10) VALUE 2.
        01  TEMP PIC 9(10) VALUE 0.
-       01  LIMIT1 PIC 9(10) VALUE 100.
+       01  LIMIT1 PIC 9(10).
        01  RESULT PIC 9(10) VALUE 0.
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM UNTIL TEMP > LIMIT1
-               COMPUTE TEMP = 4 * A + B
-               IF TEMP <= LIMIT1
-                   COMPUTE RESULT = RESULT + TEMP
-                   MOVE B TO A
-                   MOVE TEMP TO B
+           DISPLAY "Plafond de la suite de Fibonacci : ".
+           ACCEPT LIMIT1.
+
+           PERFORM UNTIL B > LIMIT1
+               IF FUNCTION MOD(B, 2) = 0
+                   COMPUTE RESULT = RESULT + B
                END-IF
-               END-PERFORM.
+               COMPUTE TEMP = A + B
+               MOVE B TO A
+               MOVE TEMP TO B
+           END-PERFORM.
            DISPLAY RESULT.
+           IF RESULT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
