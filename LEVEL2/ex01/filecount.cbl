@@ -8,30 +8,212 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATA_FILE ASSIGN TO "data.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT CHECKPOINT_FILE ASSIGN TO "filecount.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD DATA_FILE.
-       01 FLINES PIC X(100).
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
 
+       FD  CHECKPOINT_FILE.
+       01  CHECKPOINT_RECORD.
+           05 CKPT-NOM PIC A(20).
+           05 CKPT-LINESCOUNT PIC 9(9).
+           05 CKPT-HASH-TOTAL PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01 FILE-END PIC 9 VALUE 1.
-       01 LINESCOUNT PIC 9(4).
+       01 LINESCOUNT PIC 9(9).
+       01 WS-DATA-FILE-STATUS PIC XX.
+       01 WS-HASH-TOTAL PIC 9(9) VALUE 0.
+       01 WS-TRAILER-SEEN PIC X VALUE "N".
+           88 TRAILER-WAS-SEEN VALUE "Y".
+       01 WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01 WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+       01 WS-TR-COUNT PIC 9(6) VALUE 0.
+       01 WS-TR-HASH PIC 9(8) VALUE 0.
+       01 WS-CKPT-FILE-STATUS PIC XX.
+       01 WS-CKPT-EXISTS PIC X VALUE "N".
+           88 CKPT-EXISTS VALUE "Y".
+       01 WS-CKPT-INTERVAL PIC 9(6) VALUE 1000.
+       01 WS-SINCE-CHECKPOINT PIC 9(6) VALUE 0.
+       01 WS-DATE-TODAY.
+           05 WS-YY PIC 9(4).
+           05 WS-MM PIC 9(2).
+           05 WS-DD PIC 9(2).
+       01 WS-DATE-DISPLAY PIC X(10).
+       01 WS-BOX-LINE PIC X(40) VALUE ALL "*".
+       01 WS-BOX-COUNT-LINE PIC X(40).
        PROCEDURE DIVISION.
        MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
            OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM READ-TRAILER-RECORD.
+           PERFORM LOAD-CHECKPOINT.
 
            PERFORM UNTIL FILE-END = 0
-               READ DATA_FILE
+               READ DATA_FILE NEXT RECORD
                    AT END
                        MOVE 0 TO FILE-END
                    NOT AT END
-                       ADD 1 TO LINESCOUNT
+                       IF WS-DATA-FILE-STATUS NOT = "00"
+                           DISPLAY "ERREUR LECTURE " WS-DATA-FILENAME
+                               " - STATUS " WS-DATA-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 0 TO FILE-END
+                       ELSE
+                           IF TR-KEY = "**TRAILER**"
+                               CONTINUE
+                           ELSE
+                               ADD 1 TO LINESCOUNT
+                               ADD AGE TO WS-HASH-TOTAL
+                               PERFORM MAYBE-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE DATA_FILE.
-           DISPLAY LINESCOUNT.
-           STOP RUN.
+           IF TRAILER-WAS-SEEN
+               PERFORM CHECK-TRAILER
+           END-IF.
+           PERFORM PRINT-BULLETIN.
+
+           IF NOT TRAILER-WAS-SEEN AND RETURN-CODE = 0
+               DISPLAY "AVERTISSEMENT : aucun enregistrement de fin"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           IF LINESCOUNT = 0 AND RETURN-CODE = 0
+               DISPLAY "AVERTISSEMENT : AUCUN ENREGISTREMENT LU"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           IF RETURN-CODE = 0 OR RETURN-CODE = 4 OR RETURN-CODE = 8
+               PERFORM DELETE-CHECKPOINT
+           END-IF.
+           GOBACK.
+
+       READ-TRAILER-RECORD.
+           MOVE WS-TRAILER-KEY TO NOM
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-TRAILER-SEEN
+                   MOVE TR-COUNT TO WS-TR-COUNT
+                   MOVE TR-HASH TO WS-TR-HASH
+           END-READ.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT_FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT_FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-CKPT-EXISTS
+                       MOVE CKPT-LINESCOUNT TO LINESCOUNT
+                       MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+               END-READ
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+           IF CKPT-EXISTS
+               DISPLAY "REPRISE APRES " CKPT-NOM
+                   " (COMPTE " LINESCOUNT ")"
+               MOVE CKPT-NOM TO NOM
+               START DATA_FILE KEY IS GREATER THAN NOM
+                   INVALID KEY
+                       DISPLAY "POINT DE REPRISE INTROUVABLE, "
+                           "RELECTURE COMPLETE"
+                       MOVE 0 TO LINESCOUNT
+                       MOVE 0 TO WS-HASH-TOTAL
+               END-START
+           END-IF.
+
+       MAYBE-WRITE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+               OPEN OUTPUT CHECKPOINT_FILE
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "ERREUR OUVERTURE filecount.ckp - STATUS "
+                       WS-CKPT-FILE-STATUS
+               ELSE
+                   MOVE NOM TO CKPT-NOM
+                   MOVE LINESCOUNT TO CKPT-LINESCOUNT
+                   MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+                   WRITE CHECKPOINT_RECORD
+                   IF WS-CKPT-FILE-STATUS NOT = "00"
+                       DISPLAY "ERREUR ECRITURE filecount.ckp - STATUS "
+                           WS-CKPT-FILE-STATUS
+                   END-IF
+                   CLOSE CHECKPOINT_FILE
+               END-IF
+           END-IF.
+
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR PURGE filecount.ckp - STATUS "
+                   WS-CKPT-FILE-STATUS
+           ELSE
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+
+       PRINT-BULLETIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-TODAY
+           STRING WS-MM "/" WS-DD "/" WS-YY
+               DELIMITED BY SIZE INTO WS-DATE-DISPLAY
+
+           MOVE SPACES TO WS-BOX-COUNT-LINE
+           STRING "*  ENREGISTREMENTS DU JOUR : " LINESCOUNT
+               DELIMITED BY SIZE INTO WS-BOX-COUNT-LINE
+
+           DISPLAY " ".
+           DISPLAY WS-BOX-LINE.
+           DISPLAY "*  RAPPORT QUOTIDIEN DE COMPTAGE".
+           DISPLAY "*  DATE D'EXECUTION : " WS-DATE-DISPLAY.
+           DISPLAY "*  PAGE 1".
+           DISPLAY WS-BOX-LINE.
+           DISPLAY WS-BOX-COUNT-LINE.
+           DISPLAY WS-BOX-LINE.
+           DISPLAY " ".
+
+       CHECK-TRAILER.
+           IF WS-TR-COUNT = LINESCOUNT AND WS-TR-HASH = WS-HASH-TOTAL
+               DISPLAY "CONTROLE FIN DE FICHIER OK - COMPTE "
+                   LINESCOUNT
+           ELSE
+               DISPLAY "ATTENTION : COMPTE/TOTAL NE CORRESPONDENT"
+                   " PAS A L'ENREGISTREMENT DE FIN"
+               DISPLAY "COMPTE LU " LINESCOUNT " ATTENDU " WS-TR-COUNT
+               DISPLAY "TOTAL LU " WS-HASH-TOTAL " ATTENDU " WS-TR-HASH
+               MOVE 8 TO RETURN-CODE
+           END-IF.
