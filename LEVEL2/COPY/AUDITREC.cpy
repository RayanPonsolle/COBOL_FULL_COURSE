@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Name : AUDITREC.cpy
+      * Author: RayanPonsolle
+      * Shared audit-log record layout for AUDIT-LOG, written by every
+      * program that adds, changes, or removes a people-file record.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-OPERATOR-ID PIC X(8).
+           05 AUD-TIMESTAMP PIC X(15).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-NOM PIC A(20).
+           05 AUD-BEFORE-AGE PIC 99.
+           05 AUD-BEFORE-VILLE PIC A(20).
+           05 AUD-AFTER-AGE PIC 99.
+           05 AUD-AFTER-VILLE PIC A(20).
