@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Name : PERSONREC.cpy
+      * Author: RayanPonsolle
+      * Shared NOM/AGE/VILLE record layout for data.txt, used by every
+      * program that reads or writes the people file.
+      ******************************************************************
+       01  FILE_DATA.
+           05 NOM PIC A(20).
+           05 AGE PIC 99.
+           05 VILLE PIC A(20).
+           05 SEQ-NO PIC 9(6).
+           05 RUNNING-TOTAL PIC 9(9).
+           05 CAPTURE-DATE PIC 9(8).
