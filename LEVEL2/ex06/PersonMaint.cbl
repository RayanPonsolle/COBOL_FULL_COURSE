@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Name : PersonMaint.cbl
+      * Author: RayanPonsolle
+      * Pulls up one person by NOM in the indexed people file and lets
+      * an operator correct AGE/VILLE or delete the record outright.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PersonMaint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT AUDIT_LOG ASSIGN TO "audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
+
+       FD  AUDIT_LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-AUDIT-FILE-STATUS PIC XX.
+       01  WS-OPERATOR-ID PIC X(8).
+       01  WS-TIMESTAMP PIC X(15).
+       01  WS-SEARCH-NOM PIC A(20).
+       01  WS-CHOICE PIC X.
+       01  WS-AGE-INPUT PIC X(3).
+       01  WS-AGE-OK PIC X VALUE "N".
+           88 WS-AGE-IS-OK VALUE "Y".
+       01  WS-VILLE-INPUT PIC A(20).
+       01  WS-VILLE-APPROVED-LIST.
+           05 FILLER PIC A(20) VALUE "PARIS".
+           05 FILLER PIC A(20) VALUE "LYON".
+           05 FILLER PIC A(20) VALUE "MARSEILLE".
+           05 FILLER PIC A(20) VALUE "TOULOUSE".
+           05 FILLER PIC A(20) VALUE "NICE".
+           05 FILLER PIC A(20) VALUE "NANTES".
+           05 FILLER PIC A(20) VALUE "STRASBOURG".
+           05 FILLER PIC A(20) VALUE "BORDEAUX".
+           05 FILLER PIC A(20) VALUE "LILLE".
+           05 FILLER PIC A(20) VALUE "RENNES".
+       01  WS-VILLE-APPROVED REDEFINES WS-VILLE-APPROVED-LIST.
+           05 WS-VILLE-APPROVED-NAME PIC A(20) OCCURS 10 TIMES
+                              INDEXED BY WS-VVX.
+       01  WS-VILLE-OK PIC X VALUE "N".
+           88 WS-VILLE-IS-OK VALUE "Y".
+       01  WS-FOUND PIC X VALUE "N".
+           88 PERSON-FOUND VALUE "Y".
+       01  WS-BEFORE-AGE PIC 99.
+       01  WS-BEFORE-VILLE PIC A(20).
+       01  WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+       01  WS-TRAILER-COUNT-DELTA PIC S9(6).
+       01  WS-TRAILER-HASH-DELTA PIC S9(8).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "INCONNU" TO WS-OPERATOR-ID
+           END-IF.
+
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           OPEN I-O DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS "
+                   WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT_LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT_LOG
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE audit.log - STATUS "
+                   WS-AUDIT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Nom a corriger/supprimer : ".
+           ACCEPT WS-SEARCH-NOM.
+           MOVE WS-SEARCH-NOM TO NOM.
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   DISPLAY "NON TROUVE : " WS-SEARCH-NOM
+                   MOVE 4 TO RETURN-CODE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ.
+
+           IF PERSON-FOUND
+               MOVE AGE TO WS-BEFORE-AGE
+               MOVE VILLE TO WS-BEFORE-VILLE
+               DISPLAY "Trouve : " NOM " AGE " AGE " VILLE " VILLE
+               DISPLAY "Modifier (M), Supprimer (S) ou Annuler (A) ?"
+               ACCEPT WS-CHOICE
+               EVALUATE TRUE
+                   WHEN WS-CHOICE = "M" OR WS-CHOICE = "m"
+                       PERFORM CORRECT-RECORD
+                   WHEN WS-CHOICE = "S" OR WS-CHOICE = "s"
+                       PERFORM DELETE-RECORD
+                   WHEN OTHER
+                       DISPLAY "Aucune modification effectuee."
+               END-EVALUATE
+           END-IF.
+
+           CLOSE DATA_FILE.
+           CLOSE AUDIT_LOG.
+           STOP RUN.
+
+       CORRECT-RECORD.
+           MOVE "N" TO WS-AGE-OK
+           PERFORM UNTIL WS-AGE-IS-OK
+               DISPLAY "Nouvel age (0-99), vide = inchange : "
+               ACCEPT WS-AGE-INPUT
+               IF WS-AGE-INPUT = SPACES
+                   MOVE "Y" TO WS-AGE-OK
+               ELSE
+                   IF WS-AGE-INPUT IS NUMERIC
+                       AND FUNCTION NUMVAL(WS-AGE-INPUT) >= 0
+                       AND FUNCTION NUMVAL(WS-AGE-INPUT) <= 99
+                       MOVE FUNCTION NUMVAL(WS-AGE-INPUT) TO AGE
+                       MOVE "Y" TO WS-AGE-OK
+                   ELSE
+                       DISPLAY "Age invalide, entrez une valeur "
+                           "entre 0 et 99."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-VILLE-OK
+           PERFORM UNTIL WS-VILLE-IS-OK
+               DISPLAY "Nouvelle ville, vide = inchangee : "
+               ACCEPT WS-VILLE-INPUT
+               MOVE FUNCTION TRIM(WS-VILLE-INPUT) TO WS-VILLE-INPUT
+               IF WS-VILLE-INPUT = SPACES
+                   MOVE "Y" TO WS-VILLE-OK
+               ELSE
+                   SET WS-VVX TO 1
+                   SEARCH WS-VILLE-APPROVED-NAME
+                       AT END
+                           DISPLAY "VILLE NON RECONNUE, LISTE "
+                               "APPROUVEE UNIQUEMENT."
+                       WHEN WS-VILLE-APPROVED-NAME(WS-VVX)
+                               = WS-VILLE-INPUT
+                           MOVE WS-VILLE-INPUT TO VILLE
+                           MOVE "Y" TO WS-VILLE-OK
+                   END-SEARCH
+               END-IF
+           END-PERFORM.
+
+           REWRITE FILE_DATA
+               INVALID KEY
+                   DISPLAY "ERREUR MISE A JOUR - STATUS "
+                       WS-DATA-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "ENREGISTREMENT MIS A JOUR."
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 0 TO WS-TRAILER-COUNT-DELTA
+                   COMPUTE WS-TRAILER-HASH-DELTA = AGE - WS-BEFORE-AGE
+                   PERFORM UPDATE-TRAILER
+           END-REWRITE.
+
+       DELETE-RECORD.
+           MOVE WS-BEFORE-AGE TO AGE
+           MOVE WS-BEFORE-VILLE TO VILLE
+           DELETE DATA_FILE
+               INVALID KEY
+                   DISPLAY "ERREUR SUPPRESSION - STATUS "
+                       WS-DATA-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "ENREGISTREMENT SUPPRIME."
+                   MOVE "DELETE" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-COMMON
+                   MOVE -1 TO WS-TRAILER-COUNT-DELTA
+                   COMPUTE WS-TRAILER-HASH-DELTA = 0 - WS-BEFORE-AGE
+                   PERFORM UPDATE-TRAILER
+           END-DELETE.
+
+       UPDATE-TRAILER.
+           MOVE WS-TRAILER-KEY TO NOM
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   DISPLAY "AVERTISSEMENT : ENREGISTREMENT DE FIN "
+                       "INTROUVABLE"
+               NOT INVALID KEY
+                   COMPUTE TR-COUNT = TR-COUNT + WS-TRAILER-COUNT-DELTA
+                   COMPUTE TR-HASH = TR-HASH + WS-TRAILER-HASH-DELTA
+                   REWRITE FILE_DATA
+                       INVALID KEY
+                           DISPLAY "ERREUR MISE A JOUR ENREGISTREMENT "
+                               "DE FIN"
+                   END-REWRITE
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "UPDATE" TO AUD-ACTION
+           PERFORM WRITE-AUDIT-COMMON.
+
+       WRITE-AUDIT-COMMON.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE NOM TO AUD-NOM
+           MOVE WS-BEFORE-AGE TO AUD-BEFORE-AGE
+           MOVE WS-BEFORE-VILLE TO AUD-BEFORE-VILLE
+           MOVE AGE TO AUD-AFTER-AGE
+           MOVE VILLE TO AUD-AFTER-VILLE
+           WRITE AUDIT-RECORD.
