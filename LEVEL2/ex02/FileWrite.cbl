@@ -3,45 +3,329 @@
       * Author: RayanPonsolle
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. filecount.
+       PROGRAM-ID. FileWrite.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATA_FILE ASSIGN TO "data.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT SUSPENSE_FILE ASSIGN TO "suspense.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+           SELECT AUDIT_LOG ASSIGN TO "audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  DATA_FILE.
-       01  FILE_DATA.
-           05 NOM PIC A(20).
-           05 AGE PIC 99.
-           05 VILLE PIC A(20).
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
 
+       FD  SUSPENSE_FILE.
+       01  SUSPENSE_RECORD.
+           05 SUSP-NOM PIC A(20).
+           05 SUSP-AGE-INPUT PIC X(3).
+           05 SUSP-VILLE PIC A(20).
+           05 SUSP-REASON PIC X(30).
 
+       FD  AUDIT_LOG.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
        01  REPONSE PIC X.
        01  FINAL_DATA PIC X(100).
+       01  MODE-REPONSE PIC X.
+       01  AGE-INPUT PIC X(3).
+       01  AGE-OK PIC X VALUE "N".
+           88 AGE-IS-VALID VALUE "Y".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-SUSPENSE-FILE-STATUS PIC XX.
+       01  WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01  WS-HASH-TOTAL PIC 9(8) VALUE 0.
+       01  WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+       01  WS-OVERWRITE-DUP PIC X VALUE "N".
+       01  WS-NOM-OK PIC X VALUE "N".
+           88 NOM-IS-OK VALUE "Y".
+       01  WS-DUP-CHOICE PIC X.
+       01  WS-AUDIT-FILE-STATUS PIC XX.
+       01  WS-OPERATOR-ID PIC X(8).
+       01  WS-TIMESTAMP PIC X(15).
+       01  WS-BEFORE-AGE PIC 99.
+       01  WS-BEFORE-VILLE PIC A(20).
+       01  WS-ARCHIVE-DATE PIC 9(8).
+       01  WS-ARCHIVE-NAME PIC X(20).
+       01  WS-COPY-RC PIC 9(9) COMP-5.
+       01  WS-CKPT-DELETE-RC PIC 9(9) COMP-5.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-VILLE-APPROVED-LIST.
+           05 FILLER PIC A(20) VALUE "PARIS".
+           05 FILLER PIC A(20) VALUE "LYON".
+           05 FILLER PIC A(20) VALUE "MARSEILLE".
+           05 FILLER PIC A(20) VALUE "TOULOUSE".
+           05 FILLER PIC A(20) VALUE "NICE".
+           05 FILLER PIC A(20) VALUE "NANTES".
+           05 FILLER PIC A(20) VALUE "STRASBOURG".
+           05 FILLER PIC A(20) VALUE "BORDEAUX".
+           05 FILLER PIC A(20) VALUE "LILLE".
+           05 FILLER PIC A(20) VALUE "RENNES".
+       01  WS-VILLE-APPROVED REDEFINES WS-VILLE-APPROVED-LIST.
+           05 WS-VILLE-APPROVED-NAME PIC A(20) OCCURS 10 TIMES
+                              INDEXED BY WS-VVX.
+       01  WS-VILLE-OK PIC X VALUE "N".
+           88 VILLE-IS-OK VALUE "Y".
        PROCEDURE DIVISION.
        MAIN.
-           OPEN OUTPUT DATA_FILE.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "INCONNU" TO WS-OPERATOR-ID
+           END-IF.
+
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "Reprendre la saisie existante ou repartir a zero ?".
+           DISPLAY "(A = Ajouter / N = Nouveau fichier)".
+           ACCEPT MODE-REPONSE.
+
+           IF MODE-REPONSE = "N" OR MODE-REPONSE = "n"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE
+               STRING "DATA." WS-ARCHIVE-DATE DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-NAME
+               CALL "CBL_COPY_FILE" USING WS-DATA-FILENAME
+                   WS-ARCHIVE-NAME
+                   RETURNING WS-COPY-RC
+               END-CALL
+               IF WS-COPY-RC NOT = 0
+                   DISPLAY "ERREUR ARCHIVAGE " WS-DATA-FILENAME
+                       " - RC " WS-COPY-RC
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT DATA_FILE
+               IF WS-DATA-FILE-STATUS = "00"
+                   CLOSE DATA_FILE
+               END-IF
+               CALL "CBL_DELETE_FILE" USING "filecount.ckp"
+                   RETURNING WS-CKPT-DELETE-RC
+               END-CALL
+           END-IF.
+           OPEN I-O DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUSPENSE_FILE.
+           IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE suspense.txt - STATUS "
+                   WS-SUSPENSE-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT_LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT_LOG
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE audit.log - STATUS "
+                   WS-AUDIT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               CLOSE SUSPENSE_FILE
+               STOP RUN
+           END-IF.
+
+           IF MODE-REPONSE NOT = "N" AND MODE-REPONSE NOT = "n"
+               PERFORM SEED-COUNTERS-FROM-TRAILER
+           END-IF.
+
+           PERFORM WRITE-SIGNON-RECORD.
 
            PERFORM UNTIL REPONSE = "N" OR REPONSE = "n"
+               PERFORM GET-NOM-NOT-DUPLICATE
+               PERFORM GET-VALID-VILLE
+               PERFORM GET-VALID-AGE
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CAPTURE-DATE
+
+               IF WS-OVERWRITE-DUP = "Y"
+                   COMPUTE RUNNING-TOTAL =
+                       WS-HASH-TOTAL + AGE - WS-BEFORE-AGE
+                   REWRITE FILE_DATA
+               ELSE
+                   COMPUTE SEQ-NO = WS-RECORD-COUNT + 1
+                   COMPUTE RUNNING-TOTAL = WS-HASH-TOTAL + AGE
+                   WRITE FILE_DATA
+               END-IF
+               IF WS-DATA-FILE-STATUS NOT = "00"
+                   DISPLAY "ERREUR ECRITURE " WS-DATA-FILENAME
+                       " - STATUS " WS-DATA-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "N" TO REPONSE
+               ELSE
+                   IF WS-OVERWRITE-DUP = "Y"
+                       COMPUTE WS-HASH-TOTAL =
+                           WS-HASH-TOTAL + AGE - WS-BEFORE-AGE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD AGE TO WS-HASH-TOTAL
+                   END-IF
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM GET-VALID-REPONSE
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-TRAILER-KEY TO TR-KEY
+           MOVE WS-RECORD-COUNT TO TR-COUNT
+           MOVE WS-HASH-TOTAL TO TR-HASH
+           MOVE SPACES TO TR-FILLER
+           REWRITE FILE_DATA
+               INVALID KEY
+                   WRITE FILE_DATA
+           END-REWRITE.
+
+           CLOSE DATA_FILE.
+           CLOSE SUSPENSE_FILE.
+           CLOSE AUDIT_LOG.
+           STOP RUN.
+
+       SEED-COUNTERS-FROM-TRAILER.
+           MOVE WS-TRAILER-KEY TO NOM
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE TR-COUNT TO WS-RECORD-COUNT
+                   MOVE TR-HASH TO WS-HASH-TOTAL
+           END-READ.
+
+       GET-NOM-NOT-DUPLICATE.
+           MOVE "N" TO WS-NOM-OK
+           MOVE "N" TO WS-OVERWRITE-DUP
+           PERFORM UNTIL NOM-IS-OK
                DISPLAY "Entrez le nom : "
                ACCEPT NOM
-               DISPLAY "Entrez l'age : "
-               ACCEPT AGE
-               DISPLAY "Entrez la ville : "
-               ACCEPT VILLE
+               MOVE FUNCTION TRIM(NOM) TO NOM
+               READ DATA_FILE
+                   KEY IS NOM
+                   INVALID KEY
+                       MOVE "Y" TO WS-NOM-OK
+                   NOT INVALID KEY
+                       DISPLAY "NOM DEJA PRESENT DANS LE FICHIER."
+                       DISPLAY "Ecraser cet enregistrement ? (O/N)"
+                       ACCEPT WS-DUP-CHOICE
+                       IF WS-DUP-CHOICE = "O" OR WS-DUP-CHOICE = "o"
+                           MOVE "Y" TO WS-NOM-OK
+                           MOVE "Y" TO WS-OVERWRITE-DUP
+                           MOVE AGE TO WS-BEFORE-AGE
+                           MOVE VILLE TO WS-BEFORE-VILLE
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-               WRITE FILE_DATA
+       WRITE-SIGNON-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE "SIGNON" TO AUD-ACTION
+           MOVE SPACES TO AUD-NOM
+           MOVE 0 TO AUD-BEFORE-AGE
+           MOVE SPACES TO AUD-BEFORE-VILLE
+           MOVE 0 TO AUD-AFTER-AGE
+           MOVE SPACES TO AUD-AFTER-VILLE
+           WRITE AUDIT-RECORD.
 
-               DISPLAY "Autre enregistrement ? (O/N)"
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE NOM TO AUD-NOM
+           MOVE AGE TO AUD-AFTER-AGE
+           MOVE VILLE TO AUD-AFTER-VILLE
+           IF WS-OVERWRITE-DUP = "Y"
+               MOVE "UPDATE" TO AUD-ACTION
+               MOVE WS-BEFORE-AGE TO AUD-BEFORE-AGE
+               MOVE WS-BEFORE-VILLE TO AUD-BEFORE-VILLE
+           ELSE
+               MOVE "ADD" TO AUD-ACTION
+               MOVE 0 TO AUD-BEFORE-AGE
+               MOVE SPACES TO AUD-BEFORE-VILLE
+           END-IF
+           WRITE AUDIT-RECORD.
 
+       GET-VALID-REPONSE.
+           MOVE "?" TO REPONSE
+           PERFORM UNTIL REPONSE = "Y" OR REPONSE = "y"
+                   OR REPONSE = "O" OR REPONSE = "o"
+                   OR REPONSE = "N" OR REPONSE = "n"
+               DISPLAY "Autre enregistrement ? (O/N)"
                ACCEPT REPONSE
+               IF REPONSE NOT = "Y" AND REPONSE NOT = "y"
+                       AND REPONSE NOT = "O" AND REPONSE NOT = "o"
+                       AND REPONSE NOT = "N" AND REPONSE NOT = "n"
+                   DISPLAY "Reponse invalide, entrez O ou N."
+               END-IF
            END-PERFORM.
 
-           CLOSE DATA_FILE.
-           STOP RUN.
+       GET-VALID-VILLE.
+           MOVE "N" TO WS-VILLE-OK
+           PERFORM UNTIL VILLE-IS-OK
+               DISPLAY "Entrez la ville : "
+               ACCEPT VILLE
+               MOVE FUNCTION TRIM(VILLE) TO VILLE
+               SET WS-VVX TO 1
+               SEARCH WS-VILLE-APPROVED-NAME
+                   AT END
+                       DISPLAY "VILLE NON RECONNUE, LISTE APPROUVEE "
+                           "UNIQUEMENT."
+                   WHEN WS-VILLE-APPROVED-NAME(WS-VVX) = VILLE
+                       MOVE "Y" TO WS-VILLE-OK
+               END-SEARCH
+           END-PERFORM.
+
+       GET-VALID-AGE.
+           MOVE "N" TO AGE-OK
+           PERFORM UNTIL AGE-IS-VALID
+               DISPLAY "Entrez l'age (0-99) : "
+               ACCEPT AGE-INPUT
+               IF AGE-INPUT IS NUMERIC
+                   AND FUNCTION NUMVAL(AGE-INPUT) >= 0
+                   AND FUNCTION NUMVAL(AGE-INPUT) <= 99
+                   MOVE FUNCTION NUMVAL(AGE-INPUT) TO AGE
+                   MOVE "Y" TO AGE-OK
+               ELSE
+                   DISPLAY "Age invalide, enregistre pour revue."
+                   MOVE NOM TO SUSP-NOM
+                   MOVE AGE-INPUT TO SUSP-AGE-INPUT
+                   MOVE VILLE TO SUSP-VILLE
+                   MOVE "AGE HORS LIMITE OU NON NUMERIQUE"
+                       TO SUSP-REASON
+                   WRITE SUSPENSE_RECORD
+                   IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+                       DISPLAY "ERREUR ECRITURE suspense.txt - STATUS "
+                           WS-SUSPENSE-FILE-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM.
