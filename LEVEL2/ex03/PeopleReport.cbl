@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Name : PeopleReport.cbl
+      * Author: RayanPonsolle
+      * Prints the people file as a paginated report with a run date,
+      * page breaks, and a VILLE subtotal at the end. Run SortPeople
+      * first so the input arrives grouped by VILLE/NOM instead of raw
+      * entry order.
+      * Report body goes to a printable dataset (PRINT_FILE) instead of
+      * DISPLAY, so it can be routed to the shop printer or held for
+      * later viewing.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PeopleReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO "sorted_people.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT PRINT_FILE ASSIGN TO WS-PRINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+       01  FILE_DATA.
+           05 NOM PIC A(20).
+           05 AGE PIC 99.
+           05 VILLE PIC A(20).
+
+       FD  PRINT_FILE.
+       01  PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRINT-FILENAME PIC X(60) VALUE "people_report.prt".
+       01  WS-PRINT-FILE-STATUS PIC XX.
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  FILE-END PIC 9 VALUE 1.
+       01  WS-PAGE-NO PIC 9(4) VALUE 0.
+       01  WS-LINE-NO PIC 9(4) VALUE 99.
+       01  WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+       01  WS-TOTAL-COUNT PIC 9(6) VALUE 0.
+       01  WS-DATE-TODAY.
+           05 WS-YY PIC 9(4).
+           05 WS-MM PIC 9(2).
+           05 WS-DD PIC 9(2).
+       01  WS-DATE-DISPLAY PIC X(10).
+
+       01  WS-VILLE-TABLE.
+           05 WS-VILLE-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-VX.
+               10 WS-VILLE-NAME PIC A(20).
+               10 WS-VILLE-COUNT PIC 9(6).
+       01  WS-VILLE-TALLY PIC 9(4) VALUE 0.
+       01  WS-FOUND PIC X VALUE "N".
+           88 WS-CITY-FOUND VALUE "Y".
+
+       01  HDR-LINE-1 PIC X(60).
+       01  HDR-LINE-2 PIC X(60).
+       01  HDR-LINE-3 PIC X(60).
+       01  DETAIL-LINE PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-TODAY
+           STRING WS-MM "/" WS-DD "/" WS-YY
+               DELIMITED BY SIZE INTO WS-DATE-DISPLAY
+
+           DISPLAY "PRINT_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PRINT-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-PRINT-FILENAME = SPACES
+               MOVE "people_report.prt" TO WS-PRINT-FILENAME
+           END-IF.
+
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE sorted_people.txt - STATUS "
+                   WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT PRINT_FILE.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-PRINT-FILENAME
+                   " - STATUS " WS-PRINT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL FILE-END = 0
+               READ DATA_FILE
+                   AT END
+                       MOVE 0 TO FILE-END
+                   NOT AT END
+                       PERFORM PRINT-DETAIL-LINE
+                       PERFORM ACCUMULATE-VILLE
+               END-READ
+           END-PERFORM.
+
+           CLOSE DATA_FILE.
+
+           PERFORM PRINT-VILLE-SUBTOTALS.
+           CLOSE PRINT_FILE.
+           GOBACK.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+
+           STRING NOM " " AGE " ANS  " VILLE
+               DELIMITED BY SIZE INTO DETAIL-LINE
+           MOVE DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1 TO WS-LINE-NO.
+           ADD 1 TO WS-TOTAL-COUNT.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE SPACES TO HDR-LINE-1.
+           STRING "RAPPORT DES PERSONNES - PAGE " WS-PAGE-NO
+               DELIMITED BY SIZE INTO HDR-LINE-1.
+           MOVE SPACES TO HDR-LINE-2.
+           STRING "DATE D'EXECUTION : " WS-DATE-DISPLAY
+               DELIMITED BY SIZE INTO HDR-LINE-2.
+           MOVE "NOM                  AGE  VILLE" TO HDR-LINE-3.
+
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF.
+           MOVE HDR-LINE-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HDR-LINE-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HDR-LINE-3 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE 0 TO WS-LINE-NO.
+
+       ACCUMULATE-VILLE.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING WS-VX FROM 1 BY 1
+                   UNTIL WS-VX > WS-VILLE-TALLY
+               IF WS-VILLE-NAME(WS-VX) = VILLE
+                   ADD 1 TO WS-VILLE-COUNT(WS-VX)
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-CITY-FOUND AND WS-VILLE-TALLY < 50
+               ADD 1 TO WS-VILLE-TALLY
+               MOVE VILLE TO WS-VILLE-NAME(WS-VILLE-TALLY)
+               MOVE 1 TO WS-VILLE-COUNT(WS-VILLE-TALLY)
+           END-IF.
+
+       PRINT-VILLE-SUBTOTALS.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE "SOUS-TOTAUX PAR VILLE" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           PERFORM VARYING WS-VX FROM 1 BY 1
+                   UNTIL WS-VX > WS-VILLE-TALLY
+               MOVE SPACES TO PRINT-LINE
+               STRING WS-VILLE-NAME(WS-VX) " : " WS-VILLE-COUNT(WS-VX)
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "TOTAL GENERAL : " WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
