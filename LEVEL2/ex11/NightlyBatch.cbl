@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Name : NightlyBatch.cbl
+      * Author: RayanPonsolle
+      * Drives the nightly run: count data.txt first, and only proceed
+      * to the sort/detail/stats steps if the count came back greater
+      * than zero, so we never spend a run generating reports off an
+      * accidentally blank data.txt. The age-band and VILLE-subtotal
+      * stats are produced by one single-pass DailyStatsReport step
+      * rather than separate rereads of data.txt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatch.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-RC PIC S9(4) VALUE 0.
+       01  WS-WORST-RC PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "=== TRAITEMENT DE NUIT - DEBUT ===".
+
+           DISPLAY "ETAPE 1 : COMPTAGE (filecount)".
+           CALL "filecount".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "  RETOUR FILECOUNT : " WS-STEP-RC.
+
+           IF WS-STEP-RC = 12 OR WS-STEP-RC = 16 OR WS-STEP-RC = 8
+               DISPLAY "ARRET : ECHEC DU COMPTAGE, ETAPES SUIVANTES "
+                   "IGNOREES"
+               GOBACK
+           END-IF.
+
+           IF WS-STEP-RC = 4
+               DISPLAY "ARRET : AUCUN ENREGISTREMENT, RAPPORTS "
+                   "IGNORES POUR EVITER DES RAPPORTS VIDES"
+               GOBACK
+           END-IF.
+
+           DISPLAY "ETAPE 2 : TRI (SortPeople)".
+           CALL "SortPeople".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "  RETOUR SORTPEOPLE : " WS-STEP-RC.
+           IF WS-STEP-RC > WS-WORST-RC
+               MOVE WS-STEP-RC TO WS-WORST-RC
+           END-IF.
+
+           DISPLAY "ETAPE 3 : RAPPORT DETAIL (PeopleReport)".
+           CALL "PeopleReport".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "  RETOUR PEOPLEREPORT : " WS-STEP-RC.
+           IF WS-STEP-RC > WS-WORST-RC
+               MOVE WS-STEP-RC TO WS-WORST-RC
+           END-IF.
+
+           DISPLAY "ETAPE 4 : STATISTIQUES (DailyStatsReport)".
+           CALL "DailyStatsReport".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "  RETOUR DAILYSTATSREPORT : " WS-STEP-RC.
+           IF WS-STEP-RC > WS-WORST-RC
+               MOVE WS-STEP-RC TO WS-WORST-RC
+           END-IF.
+
+           DISPLAY "=== TRAITEMENT DE NUIT - FIN ===".
+           MOVE WS-WORST-RC TO RETURN-CODE.
+           GOBACK.
