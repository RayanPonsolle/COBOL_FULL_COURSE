@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Name : SortPeople.cbl
+      * Author: RayanPonsolle
+      * Sorts data.txt by VILLE then NOM into sorted_people.txt so the
+      * detail/subtotal reports print grouped by town instead of in
+      * raw entry order.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SortPeople.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+
+           SELECT SORTED-FILE ASSIGN TO "sorted_people.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-FILLER PIC X(45).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-VILLE PIC A(20).
+           05 SORT-NOM   PIC A(20).
+           05 SORT-AGE   PIC 99.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05 OUT-NOM PIC A(20).
+           05 OUT-AGE PIC 99.
+           05 OUT-VILLE PIC A(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-VILLE
+               ON ASCENDING KEY SORT-NOM
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS UNLOAD-SORT-OUTPUT
+
+           DISPLAY "Tri termine : sorted_people.txt".
+           GOBACK.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL 1 = 2
+                   READ DATA_FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF WS-DATA-FILE-STATUS NOT = "00"
+                               DISPLAY "ERREUR LECTURE "
+                                   WS-DATA-FILENAME
+                                   " - STATUS " WS-DATA-FILE-STATUS
+                               MOVE 16 TO RETURN-CODE
+                               EXIT PERFORM
+                           END-IF
+                           IF TR-KEY NOT = "**TRAILER**"
+                               MOVE VILLE TO SORT-VILLE
+                               MOVE NOM TO SORT-NOM
+                               MOVE AGE TO SORT-AGE
+                               RELEASE SORT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DATA_FILE
+           END-IF.
+
+       UNLOAD-SORT-OUTPUT.
+           OPEN OUTPUT SORTED-FILE.
+           PERFORM UNTIL 1 = 2
+               RETURN SORT-WORK-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE SORT-NOM TO OUT-NOM
+                       MOVE SORT-AGE TO OUT-AGE
+                       MOVE SORT-VILLE TO OUT-VILLE
+                       WRITE SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+           CLOSE SORTED-FILE.
