@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Name : TestDataGenerator.cbl
+      * Author: RayanPonsolle
+      * Writes N synthetic NOM/AGE/VILLE records (plus the usual
+      * count/hash trailer) in FileWrite.cbl's layout, so filecount.cbl
+      * and FileHandling.cbl can be size-tested ahead of a release
+      * instead of only against whatever small file is lying around.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TestDataGenerator.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-REQUESTED-COUNT PIC 9(6).
+       01  WS-SEED PIC 9(4).
+       01  I PIC 9(6).
+       01  WS-RANDOM-AGE PIC 9(3).
+       01  WS-RANDOM-VILLE-IDX PIC 9(2).
+       01  WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01  WS-HASH-TOTAL PIC 9(8) VALUE 0.
+       01  WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+       01  WS-VILLE-LIST.
+           05 FILLER PIC A(20) VALUE "PARIS".
+           05 FILLER PIC A(20) VALUE "LYON".
+           05 FILLER PIC A(20) VALUE "MARSEILLE".
+           05 FILLER PIC A(20) VALUE "TOULOUSE".
+           05 FILLER PIC A(20) VALUE "NICE".
+           05 FILLER PIC A(20) VALUE "NANTES".
+           05 FILLER PIC A(20) VALUE "STRASBOURG".
+           05 FILLER PIC A(20) VALUE "BORDEAUX".
+           05 FILLER PIC A(20) VALUE "LILLE".
+           05 FILLER PIC A(20) VALUE "RENNES".
+       01  WS-VILLE-TABLE REDEFINES WS-VILLE-LIST.
+           05 WS-VILLE-NAME PIC A(20) OCCURS 10 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "Combien d'enregistrements generer ? ".
+           ACCEPT WS-REQUESTED-COUNT.
+           DISPLAY "Graine aleatoire (0 = basee sur l'horloge) : ".
+           ACCEPT WS-SEED.
+           IF WS-SEED = 0
+               MOVE FUNCTION CURRENT-DATE(14:6) TO WS-SEED
+           END-IF.
+           COMPUTE WS-RANDOM-AGE = FUNCTION RANDOM(WS-SEED) * 100.
+
+           OPEN OUTPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REQUESTED-COUNT
+               PERFORM GENERATE-RECORD
+           END-PERFORM.
+
+           MOVE WS-TRAILER-KEY TO TR-KEY.
+           MOVE WS-RECORD-COUNT TO TR-COUNT.
+           MOVE WS-HASH-TOTAL TO TR-HASH.
+           MOVE SPACES TO TR-FILLER.
+           WRITE FILE_DATA.
+
+           CLOSE DATA_FILE.
+           DISPLAY "ENREGISTREMENTS GENERES : " WS-RECORD-COUNT.
+           STOP RUN.
+
+       GENERATE-RECORD.
+           MOVE SPACES TO NOM
+           STRING "TEST" I DELIMITED BY SIZE INTO NOM
+           COMPUTE WS-RANDOM-AGE = FUNCTION RANDOM * 100
+           MOVE WS-RANDOM-AGE TO AGE
+           COMPUTE WS-RANDOM-VILLE-IDX =
+               (FUNCTION RANDOM * 10) + 1
+           IF WS-RANDOM-VILLE-IDX > 10
+               MOVE 10 TO WS-RANDOM-VILLE-IDX
+           END-IF
+           MOVE WS-VILLE-NAME(WS-RANDOM-VILLE-IDX) TO VILLE
+           COMPUTE SEQ-NO = WS-RECORD-COUNT + 1
+           COMPUTE RUNNING-TOTAL = WS-HASH-TOTAL + AGE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CAPTURE-DATE
+           WRITE FILE_DATA
+               INVALID KEY
+                   DISPLAY "CLE EN DOUBLE, ENREGISTREMENT IGNORE : "
+                       NOM
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD AGE TO WS-HASH-TOTAL
+           END-WRITE.
