@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Name : CsvExport.cbl
+      * Author: RayanPonsolle
+      * Reads the people file's fixed-format NOM/AGE/VILLE layout and
+      * writes a comma-delimited version so extracts can be handed to
+      * the reporting team without them needing to know our copybook.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvExport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT CSV_FILE ASSIGN TO "people.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-FILLER PIC X(45).
+
+       FD  CSV_FILE.
+       01  CSV_RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-END PIC 9 VALUE 1.
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-CSV-FILE-STATUS PIC XX.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-NOM-TRIM PIC X(20).
+       01  WS-VILLE-TRIM PIC X(20).
+       01  WS-AGE-EDIT PIC Z9.
+       01  WS-EXPORT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CSV_FILE.
+           IF WS-CSV-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE people.csv - STATUS "
+                   WS-CSV-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               STOP RUN
+           END-IF.
+
+           MOVE "NOM,AGE,VILLE" TO CSV_RECORD.
+           WRITE CSV_RECORD.
+
+           PERFORM UNTIL FILE-END = 0
+               READ DATA_FILE
+                   AT END
+                       MOVE 0 TO FILE-END
+                   NOT AT END
+                       IF TR-KEY NOT = "**TRAILER**"
+                           PERFORM WRITE-CSV-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE DATA_FILE.
+           CLOSE CSV_FILE.
+           IF WS-EXPORT-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           MOVE FUNCTION TRIM(NOM) TO WS-NOM-TRIM
+           MOVE FUNCTION TRIM(VILLE) TO WS-VILLE-TRIM
+           MOVE AGE TO WS-AGE-EDIT
+           STRING FUNCTION TRIM(WS-NOM-TRIM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AGE-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VILLE-TRIM) DELIMITED BY SIZE
+               INTO CSV_RECORD
+           END-STRING
+           WRITE CSV_RECORD
+           ADD 1 TO WS-EXPORT-COUNT.
