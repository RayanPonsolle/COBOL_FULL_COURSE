@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Name : ConsolidateBranches.cbl
+      * Author: RayanPonsolle
+      * Merges several branch-office extracts (same NOM/AGE/VILLE
+      * layout, line sequential) into one master data file ahead of
+      * the nightly batch. Reads the list of branch extract filenames
+      * from branches.txt, one per line, and builds the master with a
+      * fresh SEQ-NO/RUNNING-TOTAL/CAPTURE-DATE and count/hash trailer,
+      * the same way FileWrite.cbl stamps its own records.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConsolidateBranches.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH_LIST ASSIGN TO "branches.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LIST-FILE-STATUS.
+
+           SELECT BRANCH_FILE ASSIGN TO WS-BRANCH-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BRANCH-FILE-STATUS.
+
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH_LIST.
+       01  BRANCH-LIST-LINE PIC X(60).
+
+       FD  BRANCH_FILE.
+       01  BRANCH-RECORD.
+           05 BR-NOM PIC A(20).
+           05 BR-AGE PIC 99.
+           05 BR-VILLE PIC A(20).
+
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-BRANCH-FILENAME PIC X(60).
+       01  WS-LIST-FILE-STATUS PIC XX.
+       01  WS-BRANCH-FILE-STATUS PIC XX.
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-LIST-END PIC 9 VALUE 0.
+       01  WS-BRANCH-END PIC 9 VALUE 0.
+       01  WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01  WS-HASH-TOTAL PIC 9(8) VALUE 0.
+       01  WS-BRANCH-COUNT PIC 9(4) VALUE 0.
+       01  WS-DUP-COUNT PIC 9(6) VALUE 0.
+       01  WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+       01  WS-ARCHIVE-DATE PIC 9(8).
+       01  WS-ARCHIVE-NAME PIC X(20).
+       01  WS-COPY-RC PIC 9(9) COMP-5.
+       01  WS-VILLE-REJECT-COUNT PIC 9(6) VALUE 0.
+       01  WS-VILLE-APPROVED-LIST.
+           05 FILLER PIC A(20) VALUE "PARIS".
+           05 FILLER PIC A(20) VALUE "LYON".
+           05 FILLER PIC A(20) VALUE "MARSEILLE".
+           05 FILLER PIC A(20) VALUE "TOULOUSE".
+           05 FILLER PIC A(20) VALUE "NICE".
+           05 FILLER PIC A(20) VALUE "NANTES".
+           05 FILLER PIC A(20) VALUE "STRASBOURG".
+           05 FILLER PIC A(20) VALUE "BORDEAUX".
+           05 FILLER PIC A(20) VALUE "LILLE".
+           05 FILLER PIC A(20) VALUE "RENNES".
+       01  WS-VILLE-APPROVED REDEFINES WS-VILLE-APPROVED-LIST.
+           05 WS-VILLE-APPROVED-NAME PIC A(20) OCCURS 10 TIMES
+                              INDEXED BY WS-VVX.
+       01  WS-VILLE-OK PIC X VALUE "N".
+           88 WS-VILLE-IS-OK VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           OPEN INPUT BRANCH_LIST.
+           IF WS-LIST-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE branches.txt - STATUS "
+                   WS-LIST-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-DATE.
+           STRING "DATA." WS-ARCHIVE-DATE DELIMITED BY SIZE
+               INTO WS-ARCHIVE-NAME.
+           CALL "CBL_COPY_FILE" USING WS-DATA-FILENAME
+               WS-ARCHIVE-NAME
+               RETURNING WS-COPY-RC
+           END-CALL.
+           IF WS-COPY-RC NOT = 0
+               DISPLAY "ERREUR ARCHIVAGE " WS-DATA-FILENAME
+                   " - RC " WS-COPY-RC
+               MOVE 12 TO RETURN-CODE
+               CLOSE BRANCH_LIST
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE BRANCH_LIST
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-LIST-END = 1
+               READ BRANCH_LIST
+                   AT END
+                       MOVE 1 TO WS-LIST-END
+                   NOT AT END
+                       IF BRANCH-LIST-LINE NOT = SPACES
+                           MOVE BRANCH-LIST-LINE TO WS-BRANCH-FILENAME
+                           PERFORM MERGE-ONE-BRANCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BRANCH_LIST.
+
+           MOVE WS-TRAILER-KEY TO TR-KEY.
+           MOVE WS-RECORD-COUNT TO TR-COUNT.
+           MOVE WS-HASH-TOTAL TO TR-HASH.
+           MOVE SPACES TO TR-FILLER.
+           WRITE FILE_DATA.
+
+           CLOSE DATA_FILE.
+
+           DISPLAY "SUCCURSALES TRAITEES : " WS-BRANCH-COUNT.
+           DISPLAY "ENREGISTREMENTS CONSOLIDES : " WS-RECORD-COUNT.
+           DISPLAY "DOUBLONS IGNORES : " WS-DUP-COUNT.
+           DISPLAY "VILLES NON APPROUVEES IGNOREES : "
+               WS-VILLE-REJECT-COUNT.
+           IF WS-RECORD-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       MERGE-ONE-BRANCH.
+           ADD 1 TO WS-BRANCH-COUNT.
+           MOVE 0 TO WS-BRANCH-END.
+           OPEN INPUT BRANCH_FILE.
+           IF WS-BRANCH-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-BRANCH-FILENAME
+                   " - STATUS " WS-BRANCH-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-BRANCH-END = 1
+                   READ BRANCH_FILE
+                       AT END
+                           MOVE 1 TO WS-BRANCH-END
+                       NOT AT END
+                           PERFORM WRITE-CONSOLIDATED-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE BRANCH_FILE
+           END-IF.
+
+       WRITE-CONSOLIDATED-RECORD.
+           MOVE "N" TO WS-VILLE-OK.
+           SET WS-VVX TO 1.
+           SEARCH WS-VILLE-APPROVED-NAME
+               AT END
+                   DISPLAY "VILLE NON APPROUVEE, IGNOREE : "
+                       BR-NOM " - " BR-VILLE
+                   ADD 1 TO WS-VILLE-REJECT-COUNT
+               WHEN WS-VILLE-APPROVED-NAME(WS-VVX) = BR-VILLE
+                   MOVE "Y" TO WS-VILLE-OK
+           END-SEARCH.
+
+           IF WS-VILLE-IS-OK
+               MOVE BR-NOM TO NOM
+               MOVE BR-AGE TO AGE
+               MOVE BR-VILLE TO VILLE
+               COMPUTE SEQ-NO = WS-RECORD-COUNT + 1
+               COMPUTE RUNNING-TOTAL = WS-HASH-TOTAL + AGE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CAPTURE-DATE
+               WRITE FILE_DATA
+                   INVALID KEY
+                       DISPLAY "DOUBLON IGNORE (DEJA CONSOLIDE) : " NOM
+                       ADD 1 TO WS-DUP-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD AGE TO WS-HASH-TOTAL
+               END-WRITE
+           END-IF.
