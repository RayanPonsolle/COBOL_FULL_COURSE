@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Name : VilleLookup.cbl
+      * Author: RayanPonsolle
+      * Direct-key lookup of every person in one VILLE, using the
+      * ALTERNATE RECORD KEY IS VILLE now carried on DATA_FILE instead
+      * of scanning every record like the report programs do.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VilleLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-SEARCH-VILLE PIC A(20).
+       01  WS-MATCH-COUNT PIC 9(6) VALUE 0.
+       01  WS-DONE PIC X VALUE "N".
+           88 WS-ALL-READ VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "Ville recherchee : ".
+           ACCEPT WS-SEARCH-VILLE.
+
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS "
+                   WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WS-SEARCH-VILLE TO VILLE.
+           START DATA_FILE
+               KEY IS = VILLE
+               INVALID KEY
+                   MOVE "Y" TO WS-DONE
+           END-START.
+
+           PERFORM UNTIL WS-ALL-READ
+               READ DATA_FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DONE
+                   NOT AT END
+                       IF VILLE NOT = WS-SEARCH-VILLE
+                           MOVE "Y" TO WS-DONE
+                       ELSE
+                           DISPLAY "TROUVE : " NOM " AGE " AGE
+                               " VILLE " VILLE
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+           END-PERFORM.
+
+           CLOSE DATA_FILE.
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "AUCUNE PERSONNE TROUVEE POUR : "
+                   WS-SEARCH-VILLE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "TOTAL TROUVE : " WS-MATCH-COUNT
+           END-IF.
+           STOP RUN.
