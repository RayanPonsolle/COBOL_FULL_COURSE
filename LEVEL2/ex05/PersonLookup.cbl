@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Name : PersonLookup.cbl
+      * Author: RayanPonsolle
+      * Direct-key lookup of one NOM in the indexed people file,
+      * reporting whether it was found and, if so, its AGE/VILLE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PersonLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-SEARCH-NOM PIC A(20).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "Nom recherche : ".
+           ACCEPT WS-SEARCH-NOM.
+
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS "
+                   WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WS-SEARCH-NOM TO NOM.
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   DISPLAY "NON TROUVE : " WS-SEARCH-NOM
+                   MOVE 4 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "TROUVE : " NOM " AGE " AGE " VILLE " VILLE
+           END-READ.
+
+           CLOSE DATA_FILE.
+           STOP RUN.
