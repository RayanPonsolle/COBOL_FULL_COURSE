@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Name : AgeBandReport.cbl
+      * Author: RayanPonsolle
+      * Buckets the people file into age bands (0-17, 18-64, 65+) and
+      * prints counts/percentages per band plus a grand total that
+      * should tie to filecount.cbl's LINESCOUNT. Report body goes to
+      * a printable dataset (PRINT_FILE) instead of DISPLAY, so it can
+      * be routed to the shop printer or held for later viewing.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeBandReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT PRINT_FILE ASSIGN TO WS-PRINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-FILLER PIC X(45).
+
+       FD  PRINT_FILE.
+       01  PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-END PIC 9 VALUE 1.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-PRINT-FILENAME PIC X(60) VALUE "ageband_report.prt".
+       01  WS-PRINT-FILE-STATUS PIC XX.
+       01  WS-COUNT-CHILD PIC 9(6) VALUE 0.
+       01  WS-COUNT-ADULT PIC 9(6) VALUE 0.
+       01  WS-COUNT-SENIOR PIC 9(6) VALUE 0.
+       01  WS-TOTAL PIC 9(6) VALUE 0.
+       01  WS-PERCENT PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "PRINT_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-PRINT-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-PRINT-FILENAME = SPACES
+               MOVE "ageband_report.prt" TO WS-PRINT-FILENAME
+           END-IF.
+
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT PRINT_FILE.
+           IF WS-PRINT-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-PRINT-FILENAME
+                   " - STATUS " WS-PRINT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL FILE-END = 0
+               READ DATA_FILE
+                   AT END
+                       MOVE 0 TO FILE-END
+                   NOT AT END
+                       IF TR-KEY NOT = "**TRAILER**"
+                           PERFORM CLASSIFY-AGE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE DATA_FILE.
+
+           PERFORM PRINT-AGE-BAND-REPORT.
+           CLOSE PRINT_FILE.
+           IF WS-TOTAL = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       CLASSIFY-AGE.
+           ADD 1 TO WS-TOTAL
+           EVALUATE TRUE
+               WHEN AGE <= 17
+                   ADD 1 TO WS-COUNT-CHILD
+               WHEN AGE <= 64
+                   ADD 1 TO WS-COUNT-ADULT
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-SENIOR
+           END-EVALUATE.
+
+       PRINT-AGE-BAND-REPORT.
+           MOVE "RAPPORT PAR TRANCHE D'AGE" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE "--------------------------" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           IF WS-TOTAL = 0
+               MOVE "AUCUN ENREGISTREMENT." TO PRINT-LINE
+               WRITE PRINT-LINE
+           ELSE
+               COMPUTE WS-PERCENT =
+                   (WS-COUNT-CHILD * 100) / WS-TOTAL
+               MOVE SPACES TO PRINT-LINE
+               STRING "0-17 ANS   : " WS-COUNT-CHILD
+                   " (" WS-PERCENT "%)"
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+               COMPUTE WS-PERCENT =
+                   (WS-COUNT-ADULT * 100) / WS-TOTAL
+               MOVE SPACES TO PRINT-LINE
+               STRING "18-64 ANS  : " WS-COUNT-ADULT
+                   " (" WS-PERCENT "%)"
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+               COMPUTE WS-PERCENT =
+                   (WS-COUNT-SENIOR * 100) / WS-TOTAL
+               MOVE SPACES TO PRINT-LINE
+               STRING "65+ ANS    : " WS-COUNT-SENIOR
+                   " (" WS-PERCENT "%)"
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+           END-IF.
+           MOVE "--------------------------" TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           STRING "TOTAL GENERAL : " WS-TOTAL
+               DELIMITED BY SIZE INTO PRINT-LINE.
+           WRITE PRINT-LINE.
