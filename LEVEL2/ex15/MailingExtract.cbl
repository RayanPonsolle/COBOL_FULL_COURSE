@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Name : MailingExtract.cbl
+      * Author: RayanPonsolle
+      * Produces the mailing house's required fixed-width interface
+      * file off the people file, sorted/grouped by VILLE (then NOM)
+      * so their label run comes out routed by town. Reuses the same
+      * SORT INPUT/OUTPUT PROCEDURE shape as SortPeople.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MailingExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "mailsort.tmp".
+
+           SELECT MAILING_FILE ASSIGN TO "mailing_extract.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MAILING-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-FILLER PIC X(45).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-VILLE PIC A(20).
+           05 SORT-NOM   PIC A(20).
+           05 SORT-AGE   PIC 99.
+
+       FD  MAILING_FILE.
+       01  MAILING-RECORD.
+           05 MAIL-VILLE PIC A(20).
+           05 MAIL-NOM   PIC A(20).
+           05 MAIL-AGE   PIC 9(3).
+           05 FILLER     PIC X(37) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-MAILING-FILE-STATUS PIC XX.
+       01  WS-EXTRACT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-VILLE
+               ON ASCENDING KEY SORT-NOM
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               OUTPUT PROCEDURE IS UNLOAD-SORT-OUTPUT.
+
+           DISPLAY "EXTRACTION PUBLIPOSTAGE TERMINEE : "
+               WS-EXTRACT-COUNT " ENREGISTREMENT(S)".
+           IF WS-EXTRACT-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       LOAD-SORT-INPUT.
+           OPEN INPUT DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL 1 = 2
+                   READ DATA_FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF TR-KEY NOT = "**TRAILER**"
+                               MOVE VILLE TO SORT-VILLE
+                               MOVE NOM TO SORT-NOM
+                               MOVE AGE TO SORT-AGE
+                               RELEASE SORT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DATA_FILE
+           END-IF.
+
+       UNLOAD-SORT-OUTPUT.
+           OPEN OUTPUT MAILING_FILE.
+           IF WS-MAILING-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE mailing_extract.txt - STATUS "
+                   WS-MAILING-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL 1 = 2
+                   RETURN SORT-WORK-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE SPACES TO MAILING-RECORD
+                           MOVE SORT-VILLE TO MAIL-VILLE
+                           MOVE SORT-NOM TO MAIL-NOM
+                           MOVE SORT-AGE TO MAIL-AGE
+                           WRITE MAILING-RECORD
+                           ADD 1 TO WS-EXTRACT-COUNT
+                   END-RETURN
+               END-PERFORM
+               CLOSE MAILING_FILE
+           END-IF.
