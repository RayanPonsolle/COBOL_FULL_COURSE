@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Name : SnapshotDiff.cbl
+      * Author: RayanPonsolle
+      * Compares two NOM/AGE/VILLE snapshots (e.g. a DATA.yyyymmdd
+      * archive against the current data.txt) and reports which
+      * records were added, removed, or had AGE/VILLE changed, for
+      * change-control purposes between runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SnapshotDiff.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD_FILE ASSIGN TO WS-OLD-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OLD-NOM
+           ALTERNATE RECORD KEY IS OLD-VILLE WITH DUPLICATES
+           FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW_FILE ASSIGN TO WS-NEW-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NEW-NOM
+           ALTERNATE RECORD KEY IS NEW-VILLE WITH DUPLICATES
+           FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD_FILE.
+       01  OLD-RECORD.
+           05 OLD-NOM PIC A(20).
+           05 OLD-AGE PIC 99.
+           05 OLD-VILLE PIC A(20).
+       01  OLD-TRAILER REDEFINES OLD-RECORD.
+           05 OLD-TR-KEY PIC X(20).
+           05 OLD-TR-FILLER PIC X(45).
+
+       FD  NEW_FILE.
+       01  NEW-RECORD.
+           05 NEW-NOM PIC A(20).
+           05 NEW-AGE PIC 99.
+           05 NEW-VILLE PIC A(20).
+       01  NEW-TRAILER REDEFINES NEW-RECORD.
+           05 NEW-TR-KEY PIC X(20).
+           05 NEW-TR-FILLER PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-FILENAME PIC X(60).
+       01  WS-NEW-FILENAME PIC X(60).
+       01  WS-OLD-FILE-STATUS PIC XX.
+       01  WS-NEW-FILE-STATUS PIC XX.
+       01  WS-OLD-END PIC X VALUE "N".
+           88 OLD-AT-END VALUE "Y".
+       01  WS-NEW-END PIC X VALUE "N".
+           88 NEW-AT-END VALUE "Y".
+       01  WS-ADDED-COUNT PIC 9(6) VALUE 0.
+       01  WS-REMOVED-COUNT PIC 9(6) VALUE 0.
+       01  WS-CHANGED-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Fichier ancien (snapshot) : ".
+           ACCEPT WS-OLD-FILENAME.
+           DISPLAY "Fichier nouveau (snapshot) : ".
+           ACCEPT WS-NEW-FILENAME.
+
+           OPEN INPUT OLD_FILE.
+           IF WS-OLD-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-OLD-FILENAME
+                   " - STATUS " WS-OLD-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NEW_FILE.
+           IF WS-NEW-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-NEW-FILENAME
+                   " - STATUS " WS-NEW-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE OLD_FILE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "RAPPORT DE COMPARAISON DE SNAPSHOTS".
+           DISPLAY "------------------------------------".
+
+           PERFORM READ-NEXT-OLD.
+           PERFORM READ-NEXT-NEW.
+
+           PERFORM UNTIL OLD-AT-END AND NEW-AT-END
+               EVALUATE TRUE
+                   WHEN OLD-AT-END
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-NEXT-NEW
+                   WHEN NEW-AT-END
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-NEXT-OLD
+                   WHEN OLD-NOM = NEW-NOM
+                       PERFORM COMPARE-RECORD
+                       PERFORM READ-NEXT-OLD
+                       PERFORM READ-NEXT-NEW
+                   WHEN OLD-NOM < NEW-NOM
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-NEXT-OLD
+                   WHEN OTHER
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-NEXT-NEW
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE OLD_FILE.
+           CLOSE NEW_FILE.
+
+           DISPLAY "------------------------------------".
+           DISPLAY "AJOUTS    : " WS-ADDED-COUNT.
+           DISPLAY "SUPPRESSIONS : " WS-REMOVED-COUNT.
+           DISPLAY "MODIFICATIONS : " WS-CHANGED-COUNT.
+           STOP RUN.
+
+       READ-NEXT-OLD.
+           IF NOT OLD-AT-END
+               READ OLD_FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-OLD-END
+                   NOT AT END
+                       IF OLD-TR-KEY = "**TRAILER**"
+                           PERFORM READ-NEXT-OLD
+                       END-IF
+               END-READ
+           END-IF.
+
+       READ-NEXT-NEW.
+           IF NOT NEW-AT-END
+               READ NEW_FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-NEW-END
+                   NOT AT END
+                       IF NEW-TR-KEY = "**TRAILER**"
+                           PERFORM READ-NEXT-NEW
+                       END-IF
+               END-READ
+           END-IF.
+
+       REPORT-ADDED.
+           DISPLAY "AJOUTE      : " NEW-NOM " AGE " NEW-AGE
+               " VILLE " NEW-VILLE.
+           ADD 1 TO WS-ADDED-COUNT.
+
+       REPORT-REMOVED.
+           DISPLAY "SUPPRIME    : " OLD-NOM " AGE " OLD-AGE
+               " VILLE " OLD-VILLE.
+           ADD 1 TO WS-REMOVED-COUNT.
+
+       COMPARE-RECORD.
+           IF OLD-AGE NOT = NEW-AGE OR OLD-VILLE NOT = NEW-VILLE
+               DISPLAY "MODIFIE     : " OLD-NOM
+                   " AGE " OLD-AGE " -> " NEW-AGE
+                   " VILLE " OLD-VILLE " -> " NEW-VILLE
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
