@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Name : PurgePeople.cbl
+      * Author: RayanPonsolle
+      * Retention/purge job for the people file. Records with a
+      * CAPTURE-DATE older than the operator-supplied cutoff are copied
+      * to purged_people.txt and removed from the indexed data file.
+      * Records with no CAPTURE-DATE (legacy entries written before
+      * that field existed) are left alone since their true age can't
+      * be judged.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurgePeople.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA_FILE ASSIGN TO WS-DATA-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NOM
+           ALTERNATE RECORD KEY IS VILLE
+               WITH DUPLICATES
+           FILE STATUS IS WS-DATA-FILE-STATUS.
+
+           SELECT PURGE_ARCHIVE ASSIGN TO "purged_people.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PURGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA_FILE.
+           COPY PERSONREC.
+       01  TRAILER-DATA REDEFINES FILE_DATA.
+           05 TR-KEY PIC X(20).
+           05 TR-COUNT PIC 9(6).
+           05 TR-HASH PIC 9(8).
+           05 TR-FILLER PIC X(31).
+
+       FD  PURGE_ARCHIVE.
+       01  PURGE_RECORD.
+           05 PRG-NOM PIC A(20).
+           05 PRG-AGE PIC 99.
+           05 PRG-VILLE PIC A(20).
+           05 PRG-CAPTURE-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILENAME PIC X(60) VALUE "data.txt".
+       01  WS-DATA-FILE-STATUS PIC XX.
+       01  WS-PURGE-FILE-STATUS PIC XX.
+       01  WS-CUTOFF-DATE PIC 9(8).
+       01  FILE-END PIC 9 VALUE 1.
+       01  WS-PURGE-COUNT PIC 9(6) VALUE 0.
+       01  WS-KEEP-COUNT PIC 9(6) VALUE 0.
+       01  WS-PURGE-HASH-TOTAL PIC 9(8) VALUE 0.
+       01  WS-TRAILER-KEY PIC X(20) VALUE "**TRAILER**".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "DATA_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "data.txt" TO WS-DATA-FILENAME
+           END-IF.
+
+           DISPLAY "PURGER LES ENREGISTREMENTS ANTERIEURS A "
+               "(AAAAMMJJ) : ".
+           ACCEPT WS-CUTOFF-DATE.
+
+           OPEN I-O DATA_FILE.
+           IF WS-DATA-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE " WS-DATA-FILENAME
+                   " - STATUS " WS-DATA-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT PURGE_ARCHIVE.
+           IF WS-PURGE-FILE-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE purged_people.txt - STATUS "
+                   WS-PURGE-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               CLOSE DATA_FILE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL FILE-END = 0
+               READ DATA_FILE NEXT RECORD
+                   AT END
+                       MOVE 0 TO FILE-END
+                   NOT AT END
+                       IF TR-KEY = "**TRAILER**"
+                           CONTINUE
+                       ELSE
+                           PERFORM EVALUATE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-PURGE-COUNT > 0
+               PERFORM UPDATE-TRAILER
+           END-IF.
+
+           CLOSE DATA_FILE.
+           CLOSE PURGE_ARCHIVE.
+
+           DISPLAY "PURGES : " WS-PURGE-COUNT
+               " - CONSERVES : " WS-KEEP-COUNT.
+           IF WS-PURGE-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       EVALUATE-RECORD.
+           IF CAPTURE-DATE NOT = 0 AND CAPTURE-DATE < WS-CUTOFF-DATE
+               MOVE NOM TO PRG-NOM
+               MOVE AGE TO PRG-AGE
+               MOVE VILLE TO PRG-VILLE
+               MOVE CAPTURE-DATE TO PRG-CAPTURE-DATE
+               WRITE PURGE_RECORD
+               DELETE DATA_FILE
+                   INVALID KEY
+                       DISPLAY "ERREUR SUPPRESSION " NOM " - STATUS "
+                           WS-DATA-FILE-STATUS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-PURGE-COUNT
+                       ADD PRG-AGE TO WS-PURGE-HASH-TOTAL
+               END-DELETE
+           ELSE
+               ADD 1 TO WS-KEEP-COUNT
+           END-IF.
+
+       UPDATE-TRAILER.
+           MOVE WS-TRAILER-KEY TO NOM
+           READ DATA_FILE
+               KEY IS NOM
+               INVALID KEY
+                   DISPLAY "AVERTISSEMENT : ENREGISTREMENT DE FIN "
+                       "INTROUVABLE"
+               NOT INVALID KEY
+                   COMPUTE TR-COUNT = TR-COUNT - WS-PURGE-COUNT
+                   COMPUTE TR-HASH = TR-HASH - WS-PURGE-HASH-TOTAL
+                   REWRITE FILE_DATA
+                       INVALID KEY
+                           DISPLAY "ERREUR MISE A JOUR ENREGISTREMENT "
+                               "DE FIN"
+                   END-REWRITE
+           END-READ.
